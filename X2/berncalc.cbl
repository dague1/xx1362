@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: David Ljunggren
+      * Date:
+      * Purpose: Callable Bernoulli-number service. Builds the same
+      *   b(1)..b(n+1) table as the bernoulli batch program, but takes
+      *   n and returns the table via LINKAGE SECTION instead of doing
+      *   its own ACCEPT/DISPLAY, so other programs can CALL it
+      *   directly for the Bernoulli numbers they need.
+      * Tectonics: cobc
+      * Modifications:
+      *   - Added as a CALLable counterpart to bernoulli for programs
+      *     that need the b table in working storage rather than on a
+      *     report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. berncalc. *>Program name
+       AUTHOR. David Ljunggren.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.  *> Data Division contains sections beneath.
+       WORKING-STORAGE SECTION. *> Define variables here.
+       01 WS-MAX-N     PIC S9(9) VALUE 98. *> largest n the 99-entry b table can hold once shifted by 1 (see BUILD-TABLE)
+       01 WS-IDX       PIC S9(9). *> subscript used copying the local b table to BERN-CALC-TABLE
+       01 i      PIC S9(9). *> 9 whole numbers, the sign is remembered
+       01 k      PIC S9(9).
+       01 m      PIC S9(9).
+       01 n      PIC S9(9).
+       01 lst.
+           05    b  USAGE COMP-2 VALUES ZEROS OCCURS 99 TIMES.
+       01 r      USAGE COMP-2.
+       01 tmp    USAGE COMP-2.
+       LINKAGE SECTION.
+       01 BERN-CALC-N        PIC S9(9). *> requested Bernoulli index, unshifted (caller's n)
+       01 BERN-CALC-TABLE.
+           05 BERN-CALC-B    USAGE COMP-2 OCCURS 99 TIMES. *> BERN-CALC-B(idx) = B(idx-1), same shift bernoulli uses internally
+       01 BERN-CALC-RC       PIC S9(4). *> 0 = ok, 12 = n exceeds table capacity, 16 = n negative
+       PROCEDURE DIVISION USING BERN-CALC-N BERN-CALC-TABLE
+           BERN-CALC-RC.
+       BUILD-TABLE. *> Validates n, builds the shifted b table, copies it back to the caller.
+       MOVE ZERO TO BERN-CALC-RC
+       IF BERN-CALC-N < 0
+           MOVE 16 TO BERN-CALC-RC
+           GOBACK
+       END-IF
+       IF BERN-CALC-N > WS-MAX-N
+           MOVE 12 TO BERN-CALC-RC
+           GOBACK
+       END-IF
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 99
+           MOVE ZERO TO b(WS-IDX)
+       END-PERFORM
+       MOVE BERN-CALC-N TO n
+       ADD 1 TO n
+       MOVE 1 TO b(1)
+       MOVE 2 TO m
+       PERFORM WITH TEST BEFORE UNTIL m > n
+               *> every odd Bernoulli index past B(1) is zero - m even and m > 2 means math index m-1 is odd
+               IF m > 2 AND FUNCTION MOD(m, 2) = 0
+                   MOVE ZERO TO b(m)
+               ELSE
+                   MOVE 1 TO k
+                   PERFORM UNTIL k = m
+                       PERFORM BINOM
+                       MULTIPLY r BY b(k) GIVING tmp
+                       SUBTRACT tmp FROM b(m)
+                       ADD 1 TO k
+                   END-PERFORM
+                   DIVIDE m INTO b(m)
+               END-IF
+               ADD 1 TO m
+       END-PERFORM
+       PERFORM COPY-TO-LINKAGE
+       GOBACK.
+       COPY-TO-LINKAGE. *> Hands the completed table back to the caller's LINKAGE copy.
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 99
+           MOVE b(WS-IDX) TO BERN-CALC-B(WS-IDX)
+       END-PERFORM.
+       BINOM. *> Beräknar binomialtalen
+       MOVE 1 TO r
+       MOVE 1 TO i
+       SUBTRACT 1 FROM k
+       PERFORM UNTIL i > k
+           SUBTRACT i FROM m GIVING tmp
+           ADD 1 TO tmp
+           DIVIDE i INTO tmp
+           MULTIPLY tmp BY r
+           ADD 1 TO i
+       END-PERFORM
+       ADD 1 TO k.
+       END PROGRAM berncalc.

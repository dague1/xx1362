@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Purpose: Known-good Bernoulli numbers (B(0), B(1), B(2), B(4),
+      *   B(6), B(8), B(10), B(12) - the published values our
+      *   reconciliation check compares the computed b table against,
+      *   to tolerance, on every run.
+      * Tectonics: COPY BERNREF. (WORKING-STORAGE SECTION)
+      ******************************************************************
+       01  BERN-REF-LOAD.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 0.
+               10 FILLER PIC S9(5)V9(12) VALUE 1.000000000000.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 1.
+               10 FILLER PIC S9(5)V9(12) VALUE -0.500000000000.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 2.
+               10 FILLER PIC S9(5)V9(12) VALUE 0.166666666667.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 4.
+               10 FILLER PIC S9(5)V9(12) VALUE -0.033333333333.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 6.
+               10 FILLER PIC S9(5)V9(12) VALUE 0.023809523810.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 8.
+               10 FILLER PIC S9(5)V9(12) VALUE -0.033333333333.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 10.
+               10 FILLER PIC S9(5)V9(12) VALUE 0.075757575758.
+           05 FILLER.
+               10 FILLER PIC S9(5)     VALUE 12.
+               10 FILLER PIC S9(5)V9(12) VALUE -0.253113553114.
+       01  BERN-REF-TABLE REDEFINES BERN-REF-LOAD.
+           05 BERN-REF-ENTRY OCCURS 8 TIMES.
+               10 BERN-REF-INDEX PIC S9(5). *> Bernoulli index this entry is the known value for
+               10 BERN-REF-VALUE PIC S9(5)V9(12). *> published value, same scale as WS-FIXED
+       01  BERN-REF-COUNT PIC S9(4) VALUE 8. *> number of entries in BERN-REF-ENTRY
+       01  BERN-REF-TOLERANCE PIC S9(5)V9(12) VALUE 0.000000001000. *> max allowed drift before a mismatch is flagged

@@ -0,0 +1,77 @@
+//BERNOUL  JOB (ACCTNO),'BERNOULLI TABLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BERNOUL - UNATTENDED REFRESH OF THE BERNOULLI NUMBER TABLE    *
+//*                                                                *
+//* PURPOSE: RUNS PROGRAM BERNOULLI                                *
+//*   AGAINST A CARD-IMAGE LIST OF REQUESTED N VALUES SO THE       *
+//*   B(N) TABLE DOWNSTREAM JOBS DEPEND ON CAN BE REFRESHED        *
+//*   OVERNIGHT WITHOUT AN OPERATOR SITTING AT A TERMINAL.         *
+//*                                                                *
+//* INPUT:  BERNIN  - ONE CARD PER REQUESTED N:                    *
+//*                    COLS 1-5  N (PIC 9(5), ZERO-FILLED)         *
+//*                    COL  6    'T' = FULL TABLE DUMP B(0)..B(N)  *
+//*                              BLANK = SINGLE B(N) LINE ONLY     *
+//*                    COLS 7-80 UNUSED                            *
+//*                                                                *
+//* OUTPUT: SYSOUT  - REPORT LINES (ONE PER REQUESTED N, OR THE    *
+//*                    FULL TABLE WHEN MODE 'T' IS REQUESTED)      *
+//*         BERNAUD - APPEND-ONLY AUDIT LOG, ONE RECORD PER N      *
+//*                    REQUESTED (SEE BERN-AUDIT-RECORD)           *
+//*         BERNCKPT- CHECKPOINT OF AN IN-FLIGHT TABLE BUILD, USED *
+//*                    ONLY TO RESTART A JOB THAT ABENDED PARTWAY  *
+//*                    THROUGH A LARGE N                           *
+//*                                                                *
+//* CONDITION CODES (SEE WS-RETURN-CODE IN BERNOULLI):              *
+//*   RC=0   ALL REQUESTED N PROCESSED CLEANLY                     *
+//*   RC=4   ONE OR MORE COMPUTED B(N) WAS TOO LARGE TO FIT THE    *
+//*          FIXED-POINT DISPLAY FIELD - REPORTED AS OUT OF RANGE  *
+//*          RATHER THAN SHOWN, AUDIT RECORD STILL WRITTEN         *
+//*   RC=8   ONE OR MORE COMPUTED B(N) FAILED THE RECONCILIATION   *
+//*          CHECK AGAINST THE KNOWN-VALUE TABLE - RESULTS ARE     *
+//*          STILL WRITTEN, BUT SHOULD BE TREATED AS SUSPECT       *
+//*   RC=12  ONE OR MORE REQUESTED N EXCEEDED THE 99-ENTRY TABLE   *
+//*          CAPACITY (OR WAS NOT NUMERIC) AND WAS SKIPPED -       *
+//*          ALL OTHER VALID N ON THE CARD DECK WERE STILL RUN     *
+//*                                                                *
+//* RESTART: IF THIS STEP ABENDS ON A LARGE N, RESUBMIT THE SAME   *
+//*   JOB - BERNOULLI PICKS THE PARTIAL TABLE BACK UP FROM         *
+//*   BERNCKPT RATHER THAN STARTING OVER AT M=2.                   *
+//*                                                                *
+//* MODIFICATIONS:                                                 *
+//*   - JCL ADDED SO BERNOULLI CAN BE SCHEDULED INSTEAD OF RUN     *
+//*     INTERACTIVELY VIA ACCEPT.                                  *
+//*   - BERNCKPT CHANGED FROM DISP=MOD TO DISP=OLD - UNDER MOD,    *
+//*     OPEN OUTPUT APPENDS RATHER THAN TRUNCATES, SO THE PROGRAM'S*
+//*     CHECKPOINT CLEAR/REWRITE NEVER ACTUALLY DROPPED OLD        *
+//*     RECORDS AND RESTART COULD PICK UP A STALE CHECKPOINT.      *
+//*   - BERNAUD LRECL CORRECTED FROM 81 TO 62 - THE FIXED-POINT    *
+//*     DISPLAY FIELD WAS NARROWED FROM 37 TO 18 DIGITS TO MATCH   *
+//*     COMP-3'S ACTUAL PACKED-DECIMAL CEILING, SHRINKING THE      *
+//*     AUDIT RECORD BY THE SAME AMOUNT.                           *
+//*--------------------------------------------------------------*
+//BERNSTEP EXEC PGM=BERNOULLI
+//STEPLIB  DD DISP=SHR,DSN=PROD.BERNOULLI.LOADLIB
+//BERNIN   DD *
+00012T
+00025
+00040T
+/*
+//* BERNCKPT IS SCRATCH STATE ONLY - EACH OPEN OUTPUT IN BERNOULLI   *
+//* MUST TRUNCATE IT, NOT APPEND, SO DISP=OLD RATHER THAN MOD. A     *
+//* ONE-TIME IDCAMS/IEFBR14 STEP MUST HAVE ALLOCATED AND CATALOGED   *
+//* THIS DATASET BEFORE THE FIRST RUN OF THIS JOB.                   *
+//BERNCKPT DD DSN=PROD.BERNOULLI.CKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=810)
+//BERNAUD  DD DSN=PROD.BERNOULLI.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* DOWNSTREAM STEPS CAN TEST THE STEP'S CONDITION CODE, E.G.:
+//* //CHECKSTP EXEC PGM=IEFBR14,COND=(8,LT,BERNSTEP)
+//
\ No newline at end of file

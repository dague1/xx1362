@@ -3,13 +3,94 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   - Added BERNIN batch input file of n-values so the table can
+      *     be produced for a whole run of indices in one job instead
+      *     of one ACCEPT per index.
+      *   - Added BERNAUD audit log - one record per requested n giving
+      *     when it ran, who ran it, what came back and the return code.
+      *   - Skipped the known-zero odd-index B(m) entries instead of
+      *     running BINOM/divide for them, and rejected non-numeric n
+      *     up front instead of only checking the upper bound.
+      *   - Added a reconciliation check against the published Bernoulli
+      *     values in BERNREF, flagging (and bumping the return code for)
+      *     any computed entry that drifts past tolerance.
+      *   - Widened WS-FIXED (and WS-LAST-FIXED/WS-REF-FIXED/WS-REF-DIFF)
+      *     to carry larger integer parts, with an ON SIZE ERROR guard so
+      *     a B(n) that still does not fit is reported as out of range
+      *     instead of silently truncated. The audit record now carries
+      *     this request's own return code (0/4/8/12), not just whether
+      *     n itself was valid. Dropped the reduced-fraction numerator/
+      *     denominator display in favor of a single edited fixed-point
+      *     value, per the fallback PIC COMP-3 option in the original
+      *     reporting request.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. bernoulli. *>Program name
        AUTHOR. David Ljunggren.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BERN-INPUT ASSIGN TO "BERNIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT BERN-CKPT ASSIGN TO "BERNCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT BERN-AUDIT ASSIGN TO "BERNAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.  *> Data Division contains sections beneath.
        FILE SECTION.  *>Data sent and received from storage.
+       FD  BERN-INPUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  BERN-IN-RECORD.
+           05 BERN-IN-N     PIC 9(5). *> one requested n per record
+           05 BERN-IN-MODE  PIC X. *> 'T' = full table dump B(0)..B(n), anything else = single b(n) line
+               88 BERN-MODE-TABLE   VALUE 'T'.
+           05 FILLER        PIC X(74).
+       FD  BERN-CKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  BERN-CKPT-RECORD. *> saved mid-build state for the table currently under construction
+           05 CKPT-N        PIC S9(9).
+           05 CKPT-M        PIC S9(9). *> m reached when the checkpoint was taken
+           05 CKPT-B        USAGE COMP-2 OCCURS 99 TIMES.
+       FD  BERN-AUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  BERN-AUDIT-RECORD. *> one line per requested n - who/what/when/result, for later audit
+           05 AUDIT-TIMESTAMP    PIC X(21). *> FUNCTION CURRENT-DATE, full date/time/offset
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-N            PIC Z(4)9. *> n as requested on BERN-IN-N, blank if BERN-IN-N was not numeric
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-B-VALUE      PIC -(6)9.9(12). *> resulting b(n), spaces/zero when n was rejected
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-USER-ID      PIC X(08). *> job/user id the run executed under
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUDIT-RETURN-CODE  PIC 9(04). *> this request's own outcome - 0000 ok, 0004 fixed-point
+                                 *> display overflow, 0008 reconciliation mismatch, 0012 rejected
        WORKING-STORAGE SECTION. *> Define variables here.
+       01 WS-IN-STATUS PIC XX. *> file status for BERN-INPUT
+           88 WS-IN-OK        VALUE '00'.
+           88 WS-IN-EOF       VALUE '10'.
+       01 WS-MAX-N     PIC S9(9) VALUE 98. *> largest n the 99-entry b table can hold once shifted by 1 (see PROCESS-ONE-N)
+       01 WS-N-STATUS  PIC X VALUE 'Y'.
+           88 WS-N-VALID      VALUE 'Y'.
+           88 WS-N-INVALID    VALUE 'N'.
+       01 WS-RETURN-CODE PIC S9(4) VALUE ZERO. *> highest condition code seen this run, moved to RETURN-CODE at GOBACK
+       01 WS-RECORD-RC   PIC S9(4) VALUE ZERO. *> this request's own outcome only - what WRITE-AUDIT-RECORD logs
+       01 WS-CKPT-STATUS  PIC XX. *> file status for BERN-CKPT
+           88 WS-CKPT-OK      VALUE '00'.
+           88 WS-CKPT-EOF     VALUE '10'.
+       01 WS-CKPT-INTERVAL PIC S9(9) VALUE 10. *> take a checkpoint every this many completed m's
+       01 WS-CKPT-IDX     PIC S9(9). *> subscript used when copying the b table to/from BERN-CKPT
+       01 WS-AUDIT-STATUS  PIC XX. *> file status for BERN-AUDIT
+       01 WS-USER-ID       PIC X(08) VALUE SPACES. *> job/user id, best effort from the run-time environment
+       01 WS-LAST-FIXED    PIC S9(6)V9(12) COMP-3 VALUE ZERO. *> most recent b(n) reported, carried into the audit record
+                           *> 18 digits total - IBM COMP-3's default packed-decimal ceiling (no ARITH(EXTEND) needed)
        01 i      PIC S9(9). *> 9 whole numbers, the sign is remembered
        01 k      PIC S9(9).
        01 m      PIC S9(9).
@@ -18,27 +99,213 @@
            05    b  USAGE COMP-2 VALUES ZEROS OCCURS 99 TIMES. *> b blir en lista av doubles,(COMP-2). storlek 99.
        01 r      USAGE COMP-2. *> USAGE specifierar hur data ska lagras i minnet.
        01 tmp    USAGE COMP-2.
+       01 WS-DISPLAY-IDX   PIC S9(9). *> which b() entry FORMAT-AND-DISPLAY-B reports
+       01 WS-MATH-IDX      PIC S9(9). *> WS-DISPLAY-IDX - 1, the actual Bernoulli index (b is shifted right by one slot)
+       01 WS-MATH-IDX-ED   PIC Z(4)9. *> WS-MATH-IDX, edited for DISPLAY - same style as AUDIT-N
+       01 WS-FIXED         PIC S9(6)V9(12) USAGE COMP-3. *> b(idx) carried to 12 decimal places, no binary rounding noise
+       01 WS-FIXED-ED       PIC -(6)9.9(12). *> WS-FIXED, edited for DISPLAY - same style as AUDIT-B-VALUE
+       01 WS-FIXED-STATUS  PIC X VALUE 'N'. *> set by the ON SIZE ERROR guard on COMPUTE WS-FIXED
+           88 WS-FIXED-OVERFLOW  VALUE 'Y'. *> b(idx) does not fit WS-FIXED's PICTURE - do not trust WS-FIXED/WS-LAST-FIXED
+           88 WS-FIXED-OK        VALUE 'N'.
+       COPY BERNREF. *> known-good Bernoulli values this run's b table is reconciled against
+       01 WS-MAX-MATH-IDX  PIC S9(9). *> highest Bernoulli index this run actually computed
+       01 WS-REF-SUB       PIC S9(4) COMP. *> subscript into BERN-REF-ENTRY
+       01 WS-REF-IDX       PIC S9(5). *> BERN-REF-INDEX(WS-REF-SUB), copied out to shorten the lines below
+       01 WS-REF-FIXED     PIC S9(6)V9(12) COMP-3. *> computed b() for WS-REF-IDX, same scale as the reference
+       01 WS-REF-PUB       PIC S9(5)V9(12) COMP-3. *> BERN-REF-VALUE(WS-REF-SUB), copied out for the same reason
+       01 WS-REF-DIFF      PIC S9(6)V9(12) COMP-3. *> computed value minus published value
        PROCEDURE DIVISION.
+       ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+       OPEN INPUT BERN-INPUT
+       PERFORM OPEN-AUDIT-LOG
+       PERFORM UNTIL WS-IN-EOF
+           READ BERN-INPUT
+               AT END
+                   SET WS-IN-EOF TO TRUE
+               NOT AT END
+                   MOVE ZERO TO WS-LAST-FIXED
+                   MOVE ZERO TO WS-RECORD-RC
+                   PERFORM VALIDATE-N
+                   IF WS-N-VALID
+                       PERFORM PROCESS-ONE-N
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+           END-READ
+       END-PERFORM
+       CLOSE BERN-INPUT
+       CLOSE BERN-AUDIT
+       MOVE WS-RETURN-CODE TO RETURN-CODE
+       GOBACK.
+       OPEN-AUDIT-LOG. *> Appends to the audit log if one already exists, otherwise starts one.
+       OPEN EXTEND BERN-AUDIT
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT BERN-AUDIT
+       END-IF.
+       WRITE-AUDIT-RECORD. *> Logs this request - who, when, what was asked, what came back.
+       MOVE SPACES TO BERN-AUDIT-RECORD
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       IF WS-N-VALID
+           MOVE BERN-IN-N TO AUDIT-N
+       END-IF
+       MOVE WS-LAST-FIXED TO AUDIT-B-VALUE
+       MOVE WS-USER-ID TO AUDIT-USER-ID
+       MOVE WS-RECORD-RC TO AUDIT-RETURN-CODE
+       WRITE BERN-AUDIT-RECORD.
+       VALIDATE-N. *> Rejects garbage input and any n too large for the 99-entry b table.
+       SET WS-N-VALID TO TRUE
+       IF BERN-IN-N IS NOT NUMERIC
+           SET WS-N-INVALID TO TRUE
+           DISPLAY "BERNOULLI: n field is not numeric - skipped"
+           MOVE 12 TO WS-RECORD-RC
+           IF WS-RETURN-CODE < 12
+               MOVE 12 TO WS-RETURN-CODE
+           END-IF
+       ELSE
+           IF BERN-IN-N > WS-MAX-N
+               SET WS-N-INVALID TO TRUE
+               DISPLAY "BERNOULLI: n=" BERN-IN-N
+                   " exceeds the 99-entry table capacity - skipped"
+               MOVE 12 TO WS-RECORD-RC
+               IF WS-RETURN-CODE < 12
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+       END-IF.
+       PROCESS-ONE-N. *> Builds the b table for one requested n and reports b(n).
        *> Vi förskjuter allt 1 steg höger (vilket korrigeras för i binom)
-       ACCEPT n *> Accept input variable n
+       PERFORM RESET-B-TABLE *> clear out whatever a prior n in this same run left behind
+       MOVE BERN-IN-N TO n
        ADD 1 TO n
        MOVE 1 TO b(1) *> MOVE used to assign values.
        MOVE 2 TO m
+       PERFORM CHECK-RESTART *> resume a prior abend's partial table, if one matches this n
        PERFORM WITH TEST BEFORE UNTIL m > n*> typ som en forLoop. WITH TEST BEFORE kollar och terminerar loopen om villkoret är TRUE.
-               MOVE 1 TO k  *> k assigned to 1.
-               PERFORM UNTIL k = m
-                       *> calculates m choose k-1 (förskjutningen) and puts it in r
-                       PERFORM BINOM  *>Statements in PERFORM are run until END PERFORM.
-                       *> b[m] -= r*b[k]
-                       MULTIPLY r BY b(k) GIVING tmp *> r multiplied by b(k) and stored in tmp.
-                       SUBTRACT tmp FROM b(m) *> tmp subtracted from b(m)
-                       ADD 1 TO k
-               END-PERFORM
-               DIVIDE m INTO b(m)*> b(m) divided by m and stored in b(m).
+               *> every Bernoulli number past B(1) at an odd index is exactly zero -
+               *> m even and m > 2 means the math index (m - 1) is odd, so skip the BINOM work
+               IF m > 2 AND FUNCTION MOD(m, 2) = 0
+                   MOVE ZERO TO b(m)
+               ELSE
+                   MOVE 1 TO k  *> k assigned to 1.
+                   PERFORM UNTIL k = m
+                           *> calculates m choose k-1 (förskjutningen) and puts it in r
+                           PERFORM BINOM  *>Statements in PERFORM are run until END PERFORM.
+                           *> b[m] -= r*b[k]
+                           MULTIPLY r BY b(k) GIVING tmp *> r multiplied by b(k) and stored in tmp.
+                           SUBTRACT tmp FROM b(m) *> tmp subtracted from b(m)
+                           ADD 1 TO k
+                   END-PERFORM
+                   DIVIDE m INTO b(m)*> b(m) divided by m and stored in b(m).
+               END-IF
                ADD 1 TO m
+               IF FUNCTION MOD(m, WS-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
        END-PERFORM
-       DISPLAY b(n) *> Vi returnerar index n i listan b.
-       GOBACK.
+       PERFORM CLEAR-CHECKPOINT *> table finished normally - no restart needed for this n any more
+       SUBTRACT 1 FROM n GIVING WS-MAX-MATH-IDX
+       PERFORM RECONCILE-CHECK *> flag any computed entry that drifts from the published value
+       IF BERN-MODE-TABLE
+           PERFORM DISPLAY-FULL-TABLE
+       ELSE
+           MOVE n TO WS-DISPLAY-IDX
+           PERFORM FORMAT-AND-DISPLAY-B
+       END-IF.
+       RECONCILE-CHECK. *> Compares the computed b table against BERN-REF-TABLE, to tolerance.
+       PERFORM VARYING WS-REF-SUB FROM 1 BY 1
+               UNTIL WS-REF-SUB > BERN-REF-COUNT
+           MOVE BERN-REF-INDEX(WS-REF-SUB) TO WS-REF-IDX
+           IF WS-REF-IDX <= WS-MAX-MATH-IDX
+               MOVE BERN-REF-VALUE(WS-REF-SUB) TO WS-REF-PUB
+               COMPUTE WS-REF-FIXED ROUNDED = b(WS-REF-IDX + 1)
+                   ON SIZE ERROR
+                   DISPLAY "BERNOULLI: RECONCILE SKIPPED - B("
+                       WS-REF-IDX ") EXCEEDS FIXED RANGE"
+                   IF WS-RETURN-CODE < 8
+                       MOVE 8 TO WS-RETURN-CODE
+                   END-IF
+                   IF WS-RECORD-RC < 8
+                       MOVE 8 TO WS-RECORD-RC
+                   END-IF
+                   NOT ON SIZE ERROR
+                   COMPUTE WS-REF-DIFF = WS-REF-FIXED - WS-REF-PUB
+                   IF FUNCTION ABS(WS-REF-DIFF) > BERN-REF-TOLERANCE
+                       DISPLAY "BERNOULLI: RECON MISMATCH at B("
+                           WS-REF-IDX ") computed=" WS-REF-FIXED
+                           " published=" WS-REF-PUB
+                       IF WS-RETURN-CODE < 8
+                           MOVE 8 TO WS-RETURN-CODE
+                       END-IF
+                       IF WS-RECORD-RC < 8
+                           MOVE 8 TO WS-RECORD-RC
+                       END-IF
+                   END-IF
+               END-COMPUTE
+           END-IF
+       END-PERFORM.
+       CHECK-RESTART. *> Resumes a previously-checkpointed build of this same n, if any.
+       OPEN INPUT BERN-CKPT
+       IF WS-CKPT-OK
+           READ BERN-CKPT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-N = n AND CKPT-M > 2
+                       MOVE CKPT-M TO m
+                       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                               UNTIL WS-CKPT-IDX >= m
+                           MOVE CKPT-B(WS-CKPT-IDX) TO b(WS-CKPT-IDX)
+                       END-PERFORM
+                       DISPLAY "BERNOULLI: resuming n=" n " at m=" m
+                   END-IF
+           END-READ
+           CLOSE BERN-CKPT
+       END-IF.
+       WRITE-CHECKPOINT. *> Saves the b table built so far so an abend does not lose it.
+       OPEN OUTPUT BERN-CKPT
+       MOVE n TO CKPT-N
+       MOVE m TO CKPT-M
+       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX >= m
+           MOVE b(WS-CKPT-IDX) TO CKPT-B(WS-CKPT-IDX)
+       END-PERFORM
+       WRITE BERN-CKPT-RECORD
+       CLOSE BERN-CKPT.
+       CLEAR-CHECKPOINT. *> Drops the checkpoint once a table finishes normally.
+       OPEN OUTPUT BERN-CKPT
+       CLOSE BERN-CKPT.
+       RESET-B-TABLE. *> Zeroes the b table so one request's leftovers can't bleed into the next.
+       PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1 UNTIL WS-CKPT-IDX > 99
+           MOVE ZERO TO b(WS-CKPT-IDX)
+       END-PERFORM.
+       DISPLAY-FULL-TABLE. *> Prints every entry B(0) through B(n), not just the last.
+       PERFORM VARYING WS-DISPLAY-IDX FROM 1 BY 1
+               UNTIL WS-DISPLAY-IDX > n
+           PERFORM FORMAT-AND-DISPLAY-B
+       END-PERFORM.
+       FORMAT-AND-DISPLAY-B. *> Reports b(WS-DISPLAY-IDX) as a fixed-point value carried to 12 decimal places.
+       SUBTRACT 1 FROM WS-DISPLAY-IDX GIVING WS-MATH-IDX
+       MOVE WS-MATH-IDX TO WS-MATH-IDX-ED
+       SET WS-FIXED-OK TO TRUE
+       COMPUTE WS-FIXED ROUNDED = b(WS-DISPLAY-IDX)
+           ON SIZE ERROR
+               SET WS-FIXED-OVERFLOW TO TRUE
+       END-COMPUTE
+       IF WS-FIXED-OVERFLOW
+           DISPLAY "BERNOULLI: B(" WS-MATH-IDX-ED
+               ") EXCEEDS FIXED-POINT DISPLAY RANGE - RAW VALUE="
+               b(WS-DISPLAY-IDX)
+           MOVE ZERO TO WS-LAST-FIXED
+           IF WS-RETURN-CODE < 4
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF
+           IF WS-RECORD-RC < 4
+               MOVE 4 TO WS-RECORD-RC
+           END-IF
+       ELSE
+           MOVE WS-FIXED TO WS-LAST-FIXED
+           MOVE WS-FIXED TO WS-FIXED-ED
+           DISPLAY "BERNOULLI: B(" WS-MATH-IDX-ED ")=" WS-FIXED-ED
+       END-IF.
        BINOM. *> Beräknar binomialtalen
        MOVE 1 TO r
        MOVE 1 TO i
